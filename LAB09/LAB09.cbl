@@ -22,6 +22,17 @@
                                       WITH DUPLICATES
                                           FILE STATUS IS STATUS-FILED.
 
+      *        PERSISTENT LOG OF RECORDS REJECTED DURING THE LOAD
+               SELECT INVENT-EXCEPTION-FILE
+                   ASSIGN TO "../INVENT-EXCEPTIONS.TXT"
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+      *        CHECKPOINT FILE USED TO RESTART AN INTERRUPTED LOAD
+               SELECT RESTART-FILE
+                   ASSIGN TO "../LAB09-RESTART.TXT"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS RESTART-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD INVENT-FILE.
@@ -29,57 +40,338 @@
            05 INVENTORY-ID PIC X(9).
            05 VENDOR-NAME PIC X(20).
            05 INVENTORY-DESCRIPTION PIC X(40).
+           05 QUANTITY-ON-HAND PIC 9(5).
+           05 UNIT-COST PIC 9(5)V99.
+           05 REORDER-POINT PIC 9(5).
 
        FD INDEXED-INVENT-FILE.
        01 INVENTORY-RECORD-OUT.
            05 INVENTORY-ID-OUT PIC X(9).
+      *    NUMERIC VIEW OF INVENTORY-ID-OUT FOR THE HASH TOTAL
+           05 INVENTORY-ID-OUT-N REDEFINES INVENTORY-ID-OUT PIC 9(9).
            05 VENDOR-NAME-OUT PIC X(20).
            05 INVENTORY-DESCRIPTION-OUT PIC X(40).
+           05 QUANTITY-ON-HAND-OUT PIC 9(5).
+           05 UNIT-COST-OUT PIC 9(5)V99.
+           05 REORDER-POINT-OUT PIC 9(5).
+
+       FD INVENT-EXCEPTION-FILE.
+       01 EXCEPTION-RECORD-OUT.
+           05 EXCEPTION-SEQ-NO PIC 9(6).
+           05 FILLER PIC X VALUE SPACE.
+           05 EXCEPTION-RUN-DATE PIC 9(8).
+           05 FILLER PIC X VALUE SPACE.
+           05 EXCEPTION-STATUS-FILED PIC X(2).
+           05 FILLER PIC X VALUE SPACE.
+           05 EXCEPTION-INVENTORY-RECORD PIC X(86).
+
+       FD RESTART-FILE.
+       01 RESTART-RECORD.
+      *    Y WHILE A LOAD IS IN PROGRESS, N ONCE IT COMPLETES CLEANLY
+           05 RESTART-ACTIVE-FLAG PIC X.
+      *    NUMBER OF INVENT-FILE RECORDS ALREADY APPLIED
+           05 RESTART-PROCESSED-COUNT PIC 9(7).
+      *    RECONCILIATION TOTALS CARRIED FORWARD ACROSS A RESTART
+           05 RESTART-WRITTEN-COUNT PIC 9(7).
+           05 RESTART-HASH-TOTAL PIC 9(11).
+           05 RESTART-EXCEPTION-SEQ-NO PIC 9(6).
 
        WORKING-STORAGE SECTION.
        01 CONTROL-FIELDS.
       *    END OF FILE FLAG
            05 EOF-FLAG PIC A.
       *    STORES STATUS OF WRITING TO INDEXED FILE
-           01 STATUS-FILED PIC X(2).
+           05 STATUS-FILED PIC X(2).
+      *    DATE THE LOAD RAN, USED TO STAMP EXCEPTION RECORDS
+           05 RUN-DATE PIC 9(8).
+      *    SEQUENCE NUMBER OF THE NEXT EXCEPTION RECORD
+           05 NEXT-EXCEPTION-SEQ-NO PIC 9(6) VALUE ZERO.
+       01 RECONCILIATION-TOTALS.
+      *    INPUT RECORDS READ FROM INVENT-FILE
+           05 READ-COUNT PIC 9(7) VALUE ZERO.
+      *    RECORDS SUCCESSFULLY WRITTEN TO INDEXED-INVENT-FILE
+           05 WRITTEN-COUNT PIC 9(7) VALUE ZERO.
+      *    SUM OF INVENTORY-ID-OUT FOR EVERY RECORD WRITTEN
+           05 HASH-TOTAL PIC 9(11) VALUE ZERO.
+      *    RECORDS FULLY HANDLED (WRITTEN OR REJECTED) THIS RUN
+           05 PROCESSED-COUNT PIC 9(7) VALUE ZERO.
+       01 RESTART-FIELDS.
+      *    FILE STATUS FOR THE CHECKPOINT/RESTART FILE
+           05 RESTART-STATUS PIC X(2).
+      *    HOW OFTEN (IN RECORDS PROCESSED) TO WRITE A CHECKPOINT
+           05 CHECKPOINT-INTERVAL PIC 9(5) VALUE 100.
+      *    Y WHEN A PRIOR RUN LEFT AN IN-PROGRESS CHECKPOINT BEHIND
+           05 RESTARTING PIC X VALUE "N".
+      *    RECORDS ALREADY APPLIED ACCORDING TO THE CHECKPOINT FILE
+           05 CHECKPOINT-COUNT PIC 9(7) VALUE ZERO.
+           05 CHECKPOINT-WRITTEN-COUNT PIC 9(7) VALUE ZERO.
+           05 CHECKPOINT-HASH-TOTAL PIC 9(11) VALUE ZERO.
+           05 CHECKPOINT-EXCEPTION-SEQ-NO PIC 9(6) VALUE ZERO.
+      *    COUNTS THE SKIPPED RECORDS WHEN RESUMING A LOAD
+           05 SKIP-COUNT PIC 9(7) VALUE ZERO.
+      *    HOLDS THE INCOMING RECORD WHILE INDEXED-INVENT-FILE IS
+      *    RE-READ BY KEY, SO A RESTART CAN TELL A RECORD ALREADY
+      *    APPLIED BEFORE THE CRASH FROM A GENUINE NEW DUPLICATE KEY
+           05 INCOMING-RECORD-OUT PIC X(86).
+       01 BACKUP-FIELDS.
+      *    NAME OF THE LIVE INDEXED FILE TO BE BACKED UP
+           05 LIVE-FILE-NAME PIC X(40)
+               VALUE "../INDEXED-INVENT.TXT".
+      *    HOW MANY GENERATIONS OF BACKUPS TO KEEP
+           05 MAX-GENERATIONS PIC 9(2) VALUE 5.
+           05 GEN-NO PIC 9(2).
+           05 PRIOR-GEN-NO PIC 9(2).
+           05 GEN-NO-EDIT PIC 9(4).
+           05 OLD-GEN-NAME PIC X(40).
+           05 NEW-GEN-NAME PIC X(40).
+      *    RESULT FIELDS FOR THE CBL_ FILE-HANDLING CALLS
+           05 FILE-DETAILS PIC X(36).
+           05 CALL-STATUS PIC S9(9) COMP-5.
 
        PROCEDURE DIVISION.
        100-CREATE-INDEXED-FILE.
            PERFORM 201-INITIALIZE
       *     LOOP UNTIL THE END OF FILE
-           PERFORM 202-MOVE-RECORDS UNTIL EOF-FLAG EQUALS "Y".
+           PERFORM 202-MOVE-RECORDS UNTIL EOF-FLAG EQUAL TO "Y".
            PERFORM 203-TERMINATE.
            STOP RUN.
 
-      * OPEN THE FILES WE ARE READING AND WRITING
+      * SHIFTS EXISTING GENERATION BACKUPS DOWN AND SAVES THE CURRENT
+      * INDEXED FILE AS THE NEWEST GENERATION BEFORE IT IS TRUNCATED
+       200-BACKUP-INDEXED-FILE.
+           MOVE MAX-GENERATIONS TO GEN-NO.
+           PERFORM 204-SHIFT-GENERATION UNTIL GEN-NO < 2.
+           CALL "CBL_CHECK_FILE_EXIST" USING LIVE-FILE-NAME
+               FILE-DETAILS
+               RETURNING CALL-STATUS.
+           IF CALL-STATUS = ZERO
+               MOVE 1 TO GEN-NO-EDIT
+               STRING LIVE-FILE-NAME DELIMITED BY SPACE
+                   ".G" GEN-NO-EDIT DELIMITED BY SIZE
+                   INTO NEW-GEN-NAME
+               CALL "CBL_RENAME_FILE" USING LIVE-FILE-NAME
+                   NEW-GEN-NAME
+                   RETURNING CALL-STATUS
+           END-IF.
+
+      * RENAMES GENERATION (GEN-NO - 1) TO GEN-NO, WORKING FROM THE
+      * OLDEST GENERATION DOWN SO EACH RENAME FREES THE SLOT THE NEXT
+      * ONE NEEDS, THEN STEPS GEN-NO DOWN FOR THE NEXT CALL
+       204-SHIFT-GENERATION.
+           MOVE GEN-NO TO GEN-NO-EDIT.
+           STRING LIVE-FILE-NAME DELIMITED BY SPACE
+               ".G" GEN-NO-EDIT DELIMITED BY SIZE
+               INTO NEW-GEN-NAME.
+           SUBTRACT 1 FROM GEN-NO GIVING PRIOR-GEN-NO.
+           MOVE PRIOR-GEN-NO TO GEN-NO-EDIT.
+           STRING LIVE-FILE-NAME DELIMITED BY SPACE
+               ".G" GEN-NO-EDIT DELIMITED BY SIZE
+               INTO OLD-GEN-NAME.
+           CALL "CBL_CHECK_FILE_EXIST" USING OLD-GEN-NAME
+               FILE-DETAILS
+               RETURNING CALL-STATUS.
+           IF CALL-STATUS = ZERO
+               CALL "CBL_RENAME_FILE" USING OLD-GEN-NAME
+                   NEW-GEN-NAME
+                   RETURNING CALL-STATUS
+           END-IF.
+           SUBTRACT 1 FROM GEN-NO.
+
+      * OPEN THE FILES WE ARE READING AND WRITING - RESUMING A PRIOR
+      * CHECKPOINT INSTEAD OF RELOADING FROM SCRATCH WHEN ONE EXISTS
        201-INITIALIZE.
-           OPEN INPUT INVENT-FILE.
-           OPEN OUTPUT INDEXED-INVENT-FILE.
+           PERFORM 210-CHECK-RESTART-FILE.
+           IF RESTARTING = "Y"
+               OPEN I-O INDEXED-INVENT-FILE
+               OPEN INPUT INVENT-FILE
+               OPEN EXTEND INVENT-EXCEPTION-FILE
+               MOVE CHECKPOINT-COUNT TO PROCESSED-COUNT
+               MOVE CHECKPOINT-COUNT TO READ-COUNT
+               MOVE CHECKPOINT-WRITTEN-COUNT TO WRITTEN-COUNT
+               MOVE CHECKPOINT-HASH-TOTAL TO HASH-TOTAL
+               MOVE CHECKPOINT-EXCEPTION-SEQ-NO
+                   TO NEXT-EXCEPTION-SEQ-NO
+               DISPLAY "RESTART FILE FOUND - RESUMING AFTER "
+                   CHECKPOINT-COUNT " RECORDS"
+               PERFORM 211-SKIP-APPLIED-RECORDS
+           ELSE
+               PERFORM 200-BACKUP-INDEXED-FILE
+               OPEN OUTPUT INDEXED-INVENT-FILE
+               OPEN INPUT INVENT-FILE
+               OPEN OUTPUT INVENT-EXCEPTION-FILE
+           END-IF.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
            PERFORM 300-READ-RECORDS.
 
-      * MOVES THE RECORDS
+      * READS THE RESTART FILE, IF ANY, TO SEE WHETHER A PRIOR LOAD
+      * WAS LEFT IN PROGRESS
+       210-CHECK-RESTART-FILE.
+           OPEN INPUT RESTART-FILE.
+           IF RESTART-STATUS = "00"
+               READ RESTART-FILE
+                   AT END
+      *                RESTART FILE EXISTS BUT A PRIOR RUN CRASHED
+      *                BEFORE EVER WRITING A CHECKPOINT TO IT - TREAT
+      *                THE SAME AS NO RESTART FILE AT ALL
+                       CONTINUE
+                   NOT AT END
+                       IF RESTART-ACTIVE-FLAG = "Y"
+                           MOVE "Y" TO RESTARTING
+                           MOVE RESTART-PROCESSED-COUNT
+                               TO CHECKPOINT-COUNT
+                           MOVE RESTART-WRITTEN-COUNT
+                               TO CHECKPOINT-WRITTEN-COUNT
+                           MOVE RESTART-HASH-TOTAL
+                               TO CHECKPOINT-HASH-TOTAL
+                           MOVE RESTART-EXCEPTION-SEQ-NO
+                               TO CHECKPOINT-EXCEPTION-SEQ-NO
+                       END-IF
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+      * SKIPS THE INVENT-FILE RECORDS ALREADY APPLIED BY A PRIOR RUN
+       211-SKIP-APPLIED-RECORDS.
+           MOVE 1 TO SKIP-COUNT.
+           PERFORM 212-SKIP-ONE-RECORD
+               UNTIL SKIP-COUNT > CHECKPOINT-COUNT.
+
+      * READS AND DISCARDS A SINGLE INVENT-FILE RECORD ALREADY APPLIED
+      * BY THE RUN BEING RESUMED
+       212-SKIP-ONE-RECORD.
+           READ INVENT-FILE AT END MOVE "Y" TO EOF-FLAG END-READ.
+           ADD 1 TO SKIP-COUNT.
+
+      * MOVES THE RECORDS, CHECKPOINTING PROGRESS EVERY SO OFTEN
        202-MOVE-RECORDS.
            PERFORM 301-WRITE-RECORDS.
            PERFORM 300-READ-RECORDS.
+           IF FUNCTION MOD(PROCESSED-COUNT, CHECKPOINT-INTERVAL)
+                   = ZERO
+               PERFORM 250-WRITE-CHECKPOINT
+           END-IF.
 
-      * CLOSES THE FILES
+      * SAVES CURRENT PROGRESS TO THE RESTART FILE
+       250-WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE.
+           MOVE "Y" TO RESTART-ACTIVE-FLAG.
+           MOVE PROCESSED-COUNT TO RESTART-PROCESSED-COUNT.
+           MOVE WRITTEN-COUNT TO RESTART-WRITTEN-COUNT.
+           MOVE HASH-TOTAL TO RESTART-HASH-TOTAL.
+           MOVE NEXT-EXCEPTION-SEQ-NO TO RESTART-EXCEPTION-SEQ-NO.
+           WRITE RESTART-RECORD.
+           CLOSE RESTART-FILE.
+
+      * CLOSES THE FILES, CLEARS THE CHECKPOINT, AND PRINTS THE
+      * LOAD RECONCILIATION REPORT
        203-TERMINATE.
            CLOSE INVENT-FILE
-                 INDEXED-INVENT-FILE.
+                 INDEXED-INVENT-FILE
+                 INVENT-EXCEPTION-FILE.
+           PERFORM 260-CLEAR-CHECKPOINT.
+           PERFORM 304-PRINT-RECONCILIATION.
+
+      * MARKS THE LOAD COMPLETE SO THE NEXT RUN STARTS FRESH
+       260-CLEAR-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE.
+           MOVE "N" TO RESTART-ACTIVE-FLAG.
+           MOVE PROCESSED-COUNT TO RESTART-PROCESSED-COUNT.
+           MOVE WRITTEN-COUNT TO RESTART-WRITTEN-COUNT.
+           MOVE HASH-TOTAL TO RESTART-HASH-TOTAL.
+           MOVE NEXT-EXCEPTION-SEQ-NO TO RESTART-EXCEPTION-SEQ-NO.
+           WRITE RESTART-RECORD.
+           CLOSE RESTART-FILE.
 
       * READS A RECORD
        300-READ-RECORDS.
            READ INVENT-FILE AT END MOVE "Y" TO EOF-FLAG.
+           IF EOF-FLAG NOT EQUAL TO "Y"
+               ADD 1 TO READ-COUNT
+           END-IF.
 
-      * WRITES A RECORD
+      * WRITES A RECORD - A NON-NUMERIC ID IS REJECTED BEFORE THE WRITE
+      * SINCE THE HASH TOTAL (REQ 005) DEPENDS ON THE ID BEING NUMERIC
        301-WRITE-RECORDS.
            MOVE INVENTORY-RECORD-IN TO INVENTORY-RECORD-OUT.
-           WRITE INVENTORY-RECORD-OUT
-           INVALID KEY
+           IF INVENTORY-ID-OUT NOT NUMERIC
+               MOVE "9N" TO STATUS-FILED
+               DISPLAY "NON-NUMERIC INVENTORY ID - " INVENTORY-ID-OUT
+               PERFORM 302-LOG-EXCEPTION
+               ADD 1 TO PROCESSED-COUNT
+               PERFORM 250-WRITE-CHECKPOINT
+           ELSE
+               WRITE INVENTORY-RECORD-OUT
+               INVALID KEY
+                   PERFORM 303-CHECK-ALREADY-APPLIED
+               NOT INVALID KEY
+                   DISPLAY "INDEXED VENDOR " INVENTORY-ID-OUT
+                   ADD 1 TO WRITTEN-COUNT
+                   ADD 1 TO PROCESSED-COUNT
+                   ADD INVENTORY-ID-OUT-N TO HASH-TOTAL
+               END-WRITE
+           END-IF.
+
+      * A DUPLICATE-KEY REJECTION DURING A RESTARTED RUN CAN EITHER BE
+      * A RECORD THIS JOB ALREADY WROTE BEFORE THE CRASH THAT LED TO
+      * THE RESTART, OR A GENUINE NEW DUPLICATE UNRELATED TO THE
+      * RESTART - TELL THEM APART BY RE-READING THE STORED RECORD AND
+      * COMPARING IT TO WHAT WE WERE ABOUT TO WRITE, RATHER THAN JUST
+      * TRUSTING RESTARTING, WHICH STAYS "Y" FOR THE REST OF THE RUN
+       303-CHECK-ALREADY-APPLIED.
+           IF RESTARTING = "Y" AND STATUS-FILED = "22"
+               MOVE INVENTORY-RECORD-OUT TO INCOMING-RECORD-OUT
+               READ INDEXED-INVENT-FILE
+               INVALID KEY
+                   DISPLAY "INVALID KEY FOR " INVENTORY-ID-OUT
+                   " STATUS FILED IS " STATUS-FILED
+                   PERFORM 302-LOG-EXCEPTION
+                   ADD 1 TO PROCESSED-COUNT
+                   PERFORM 250-WRITE-CHECKPOINT
+               NOT INVALID KEY
+                   IF INVENTORY-RECORD-OUT = INCOMING-RECORD-OUT
+                       DISPLAY "ALREADY APPLIED (RESTART) - "
+                           INVENTORY-ID-OUT
+                       ADD 1 TO WRITTEN-COUNT
+                       ADD 1 TO PROCESSED-COUNT
+                       ADD INVENTORY-ID-OUT-N TO HASH-TOTAL
+                   ELSE
+                       DISPLAY "INVALID KEY FOR " INVENTORY-ID-OUT
+                       " STATUS FILED IS " STATUS-FILED
+                       PERFORM 302-LOG-EXCEPTION
+                       ADD 1 TO PROCESSED-COUNT
+                       PERFORM 250-WRITE-CHECKPOINT
+                   END-IF
+               END-READ
+           ELSE
                DISPLAY "INVALID KEY FOR " INVENTORY-ID-OUT
                " STATUS FILED IS " STATUS-FILED
-           NOT INVALID KEY
-               DISPLAY "INDEXED VENDOR " INVENTORY-ID-OUT
-           END-WRITE.
+               PERFORM 302-LOG-EXCEPTION
+               ADD 1 TO PROCESSED-COUNT
+               PERFORM 250-WRITE-CHECKPOINT
+           END-IF.
+
+      * LOGS A REJECTED RECORD TO THE PERSISTENT EXCEPTION FILE
+       302-LOG-EXCEPTION.
+           ADD 1 TO NEXT-EXCEPTION-SEQ-NO.
+           MOVE NEXT-EXCEPTION-SEQ-NO TO EXCEPTION-SEQ-NO.
+           MOVE RUN-DATE TO EXCEPTION-RUN-DATE.
+           MOVE STATUS-FILED TO EXCEPTION-STATUS-FILED.
+           MOVE INVENTORY-RECORD-IN TO EXCEPTION-INVENTORY-RECORD.
+           WRITE EXCEPTION-RECORD-OUT.
+
+      * COMPARES RECORDS READ VS. WRITTEN AND FLAGS ANY MISMATCH
+       304-PRINT-RECONCILIATION.
+           DISPLAY " ".
+           DISPLAY "LOAD RECONCILIATION REPORT".
+           DISPLAY "INVENT-FILE RECORDS READ      : " READ-COUNT.
+           DISPLAY "INDEXED-INVENT-FILE RECORDS WRITTEN : "
+               WRITTEN-COUNT.
+           DISPLAY "HASH TOTAL OF INVENTORY-ID-OUT : " HASH-TOTAL.
+           IF READ-COUNT NOT EQUAL TO WRITTEN-COUNT
+               DISPLAY "*** MISMATCH - " NEXT-EXCEPTION-SEQ-NO
+                   " RECORD(S) REJECTED - SEE INVENT-EXCEPTIONS.TXT"
+           ELSE
+               DISPLAY "RECONCILED - ALL RECORDS READ WERE WRITTEN"
+           END-IF.
 
        END PROGRAM LAB09.
