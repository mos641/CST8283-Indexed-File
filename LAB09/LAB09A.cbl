@@ -0,0 +1,80 @@
+      ******************************************************************
+      * Author: Mostapha A
+      * Purpose: Inquire against the indexed inventory file by
+      *          INVENTORY-ID-OUT and display the matching vendor and
+      *          description.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAB09A.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *        INDEXED FILE BUILT BY LAB09 - OPENED INPUT FOR LOOKUPS
+               SELECT INDEXED-INVENT-FILE
+                   ASSIGN TO "../INDEXED-INVENT.TXT"
+                       ORGANIZATION IS INDEXED
+                           ACCESS MODE IS RANDOM
+                               RECORD KEY IS INVENTORY-ID-OUT
+                                  ALTERNATE KEY IS VENDOR-NAME-OUT
+                                      WITH DUPLICATES
+                                          FILE STATUS IS STATUS-FILED.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INDEXED-INVENT-FILE.
+       01 INVENTORY-RECORD-OUT.
+           05 INVENTORY-ID-OUT PIC X(9).
+           05 VENDOR-NAME-OUT PIC X(20).
+           05 INVENTORY-DESCRIPTION-OUT PIC X(40).
+           05 QUANTITY-ON-HAND-OUT PIC 9(5).
+           05 UNIT-COST-OUT PIC 9(5)V99.
+           05 REORDER-POINT-OUT PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01 CONTROL-FIELDS.
+      *    STORES STATUS OF INDEXED FILE I/O
+           05 STATUS-FILED PIC X(2).
+      *    CLERK RESPONSE TO "ANOTHER LOOKUP?" PROMPT
+           05 MORE-INQUIRIES PIC X VALUE "Y".
+      *    ID KEYED BY THE CLERK
+           05 INQUIRY-ID PIC X(9).
+
+       PROCEDURE DIVISION.
+       100-INQUIRE-INVENTORY.
+           PERFORM 201-INITIALIZE
+           PERFORM 202-PROCESS-INQUIRIES UNTIL MORE-INQUIRIES = "N"
+           PERFORM 203-TERMINATE.
+           STOP RUN.
+
+      * OPEN THE INDEXED FILE FOR RANDOM LOOKUPS
+       201-INITIALIZE.
+           OPEN INPUT INDEXED-INVENT-FILE.
+
+      * PROMPTS FOR AN ID, LOOKS IT UP, AND ASKS TO CONTINUE
+       202-PROCESS-INQUIRIES.
+           DISPLAY "ENTER INVENTORY ID TO LOOK UP (9 CHARACTERS): ".
+           ACCEPT INQUIRY-ID.
+           MOVE INQUIRY-ID TO INVENTORY-ID-OUT.
+           PERFORM 300-READ-INVENTORY.
+           DISPLAY "ANOTHER LOOKUP? (Y/N): ".
+           ACCEPT MORE-INQUIRIES.
+
+      * CLOSES THE FILE
+       203-TERMINATE.
+           CLOSE INDEXED-INVENT-FILE.
+
+      * READS THE INDEXED FILE BY PRIMARY KEY AND DISPLAYS THE RESULT
+       300-READ-INVENTORY.
+           READ INDEXED-INVENT-FILE
+           INVALID KEY
+               DISPLAY "ID NOT FOUND - " INVENTORY-ID-OUT
+           NOT INVALID KEY
+               DISPLAY "ID          : " INVENTORY-ID-OUT
+               DISPLAY "VENDOR      : " VENDOR-NAME-OUT
+               DISPLAY "DESCRIPTION : " INVENTORY-DESCRIPTION-OUT
+               DISPLAY "QTY ON HAND : " QUANTITY-ON-HAND-OUT
+               DISPLAY "UNIT COST   : " UNIT-COST-OUT
+               DISPLAY "REORDER PT  : " REORDER-POINT-OUT
+           END-READ.
+
+       END PROGRAM LAB09A.
