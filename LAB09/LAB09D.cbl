@@ -0,0 +1,112 @@
+      ******************************************************************
+      * Author: Mostapha A
+      * Purpose: Extract a distinct list of vendors from the indexed
+      *          inventory file, walking VENDOR-NAME-OUT via the
+      *          alternate key and collapsing consecutive duplicates,
+      *          so accounts payable can pick up new vendors without
+      *          manually diffing reports.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAB09D.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *        INDEXED FILE BUILT BY LAB09 - READ BY VENDOR ALTERNATE KEY
+               SELECT INDEXED-INVENT-FILE
+                   ASSIGN TO "../INDEXED-INVENT.TXT"
+                       ORGANIZATION IS INDEXED
+                           ACCESS MODE IS SEQUENTIAL
+                               RECORD KEY IS INVENTORY-ID-OUT
+                                  ALTERNATE KEY IS VENDOR-NAME-OUT
+                                      WITH DUPLICATES
+                                          FILE STATUS IS STATUS-FILED.
+
+      *        SEQUENTIAL EXTRACT OF DISTINCT VENDORS FOR AP PICKUP
+               SELECT VENDOR-EXTRACT-FILE
+                   ASSIGN TO "../VENDOR-EXTRACT.TXT"
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INDEXED-INVENT-FILE.
+       01 INVENTORY-RECORD-OUT.
+           05 INVENTORY-ID-OUT PIC X(9).
+           05 VENDOR-NAME-OUT PIC X(20).
+           05 INVENTORY-DESCRIPTION-OUT PIC X(40).
+           05 QUANTITY-ON-HAND-OUT PIC 9(5).
+           05 UNIT-COST-OUT PIC 9(5)V99.
+           05 REORDER-POINT-OUT PIC 9(5).
+
+       FD VENDOR-EXTRACT-FILE.
+       01 VENDOR-EXTRACT-RECORD.
+           05 VENDOR-EXTRACT-NAME PIC X(20).
+           05 VENDOR-EXTRACT-RUN-DATE PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 CONTROL-FIELDS.
+      *    END OF FILE FLAG
+           05 EOF-FLAG PIC A VALUE "N".
+      *    STORES STATUS OF INDEXED FILE I/O
+           05 STATUS-FILED PIC X(2).
+      *    VENDOR BREAK FIELD - CHANGES WHEN THE VENDOR GROUP CHANGES
+           05 PRIOR-VENDOR PIC X(20) VALUE SPACES.
+      *    FIRST RECORD FLAG - SUPPRESSES THE BREAK CHECK ON RECORD ONE
+           05 FIRST-RECORD PIC A VALUE "Y".
+      *    COUNT OF DISTINCT VENDORS EXTRACTED
+           05 VENDOR-COUNT PIC 9(5) VALUE ZERO.
+      *    DATE THIS EXTRACT WAS RUN
+           05 RUN-DATE PIC 9(8).
+
+       PROCEDURE DIVISION.
+       100-EXTRACT-VENDORS.
+           PERFORM 201-INITIALIZE
+           PERFORM 202-PROCESS-RECORDS UNTIL EOF-FLAG = "Y".
+           PERFORM 203-TERMINATE.
+           STOP RUN.
+
+      * OPEN THE FILES AND START SEQUENTIAL ACCESS BY VENDOR
+       201-INITIALIZE.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT INDEXED-INVENT-FILE.
+           OPEN OUTPUT VENDOR-EXTRACT-FILE.
+           MOVE LOW-VALUES TO VENDOR-NAME-OUT.
+           START INDEXED-INVENT-FILE
+               KEY IS NOT LESS THAN VENDOR-NAME-OUT
+               INVALID KEY
+                   MOVE "Y" TO EOF-FLAG
+           END-START.
+           IF EOF-FLAG NOT EQUAL TO "Y"
+               PERFORM 300-READ-BY-VENDOR
+           END-IF.
+
+      * DETECTS A VENDOR BREAK AND EXTRACTS ONE ROW PER DISTINCT VENDOR
+       202-PROCESS-RECORDS.
+           IF FIRST-RECORD = "Y"
+               OR VENDOR-NAME-OUT NOT EQUAL TO PRIOR-VENDOR
+                   PERFORM 320-WRITE-VENDOR-EXTRACT
+                   MOVE VENDOR-NAME-OUT TO PRIOR-VENDOR
+                   MOVE "N" TO FIRST-RECORD
+           END-IF
+           PERFORM 300-READ-BY-VENDOR.
+
+      * PRINTS THE EXTRACT COUNT AND CLOSES THE FILES
+       203-TERMINATE.
+           CLOSE INDEXED-INVENT-FILE
+                 VENDOR-EXTRACT-FILE.
+           DISPLAY "VENDOR EXTRACT RUN DATE : " RUN-DATE.
+           DISPLAY "DISTINCT VENDORS WRITTEN: " VENDOR-COUNT.
+
+      * READS THE NEXT RECORD IN VENDOR-NAME-OUT ORDER
+       300-READ-BY-VENDOR.
+           READ INDEXED-INVENT-FILE NEXT RECORD
+           AT END
+               MOVE "Y" TO EOF-FLAG.
+
+      * WRITES ONE EXTRACT ROW FOR THE VENDOR GROUP JUST ENTERED
+       320-WRITE-VENDOR-EXTRACT.
+           MOVE VENDOR-NAME-OUT TO VENDOR-EXTRACT-NAME.
+           MOVE RUN-DATE TO VENDOR-EXTRACT-RUN-DATE.
+           WRITE VENDOR-EXTRACT-RECORD.
+           ADD 1 TO VENDOR-COUNT.
+
+       END PROGRAM LAB09D.
