@@ -0,0 +1,165 @@
+      ******************************************************************
+      * Author: Mostapha A
+      * Purpose: Apply a day's worth of ADD/CHANGE/DELETE transactions
+      *          on top of the indexed inventory file built by LAB09.
+      *          LAB09 itself is reserved for a periodic from-scratch
+      *          refresh; this program is the routine nightly job that
+      *          applies just that day's changes.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAB09B.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *        DAILY FEED OF ADD/CHANGE/DELETE TRANSACTIONS
+               SELECT TRANS-FILE
+                   ASSIGN TO "../INVENT-DAILY-TRANS.TXT"
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+      *        INDEXED FILE BUILT BY LAB09 - OPENED I-O FOR MAINTENANCE
+               SELECT INDEXED-INVENT-FILE
+                   ASSIGN TO "../INDEXED-INVENT.TXT"
+                       ORGANIZATION IS INDEXED
+                           ACCESS MODE IS RANDOM
+                               RECORD KEY IS INVENTORY-ID-OUT
+                                  ALTERNATE KEY IS VENDOR-NAME-OUT
+                                      WITH DUPLICATES
+                                          FILE STATUS IS STATUS-FILED.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANS-FILE.
+       01 TRANS-RECORD-IN.
+      *    A = ADD, C = CHANGE, D = DELETE
+           05 TRANS-CODE PIC X.
+           05 TRANS-INVENTORY-RECORD.
+               10 TRANS-INVENTORY-ID PIC X(9).
+               10 TRANS-VENDOR-NAME PIC X(20).
+               10 TRANS-INVENTORY-DESCRIPTION PIC X(40).
+               10 TRANS-QUANTITY-ON-HAND PIC 9(5).
+               10 TRANS-UNIT-COST PIC 9(5)V99.
+               10 TRANS-REORDER-POINT PIC 9(5).
+
+       FD INDEXED-INVENT-FILE.
+       01 INVENTORY-RECORD-OUT.
+           05 INVENTORY-ID-OUT PIC X(9).
+           05 VENDOR-NAME-OUT PIC X(20).
+           05 INVENTORY-DESCRIPTION-OUT PIC X(40).
+           05 QUANTITY-ON-HAND-OUT PIC 9(5).
+           05 UNIT-COST-OUT PIC 9(5)V99.
+           05 REORDER-POINT-OUT PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01 CONTROL-FIELDS.
+      *    END OF FILE FLAG
+           05 EOF-FLAG PIC A.
+      *    STORES STATUS OF INDEXED FILE I/O
+           05 STATUS-FILED PIC X(2).
+      *    COUNTS OF TRANSACTIONS APPLIED, BY TYPE
+           05 ADD-COUNT PIC 9(7) VALUE ZERO.
+           05 CHANGE-COUNT PIC 9(7) VALUE ZERO.
+           05 DELETE-COUNT PIC 9(7) VALUE ZERO.
+           05 REJECT-COUNT PIC 9(7) VALUE ZERO.
+      *    DATE THIS DAILY FEED WAS APPLIED
+           05 RUN-DATE PIC 9(8).
+
+       PROCEDURE DIVISION.
+       100-MAINTAIN-INDEXED-FILE.
+           PERFORM 201-INITIALIZE
+           PERFORM 202-APPLY-TRANSACTIONS UNTIL EOF-FLAG = "Y".
+           PERFORM 203-TERMINATE.
+           STOP RUN.
+
+      * OPEN THE TRANSACTION FILE AND THE INDEXED FILE FOR MAINTENANCE
+       201-INITIALIZE.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT TRANS-FILE.
+           OPEN I-O INDEXED-INVENT-FILE.
+           PERFORM 300-READ-TRANSACTION.
+
+      * APPLIES ONE TRANSACTION AND READS THE NEXT
+       202-APPLY-TRANSACTIONS.
+           PERFORM 301-APPLY-TRANSACTION.
+           PERFORM 300-READ-TRANSACTION.
+
+      * CLOSES THE FILES AND REPORTS WHAT WAS APPLIED
+       203-TERMINATE.
+           CLOSE TRANS-FILE
+                 INDEXED-INVENT-FILE.
+           DISPLAY "DAILY FEED APPLIED FOR : " RUN-DATE.
+           DISPLAY "TRANSACTIONS ADDED    : " ADD-COUNT.
+           DISPLAY "TRANSACTIONS CHANGED  : " CHANGE-COUNT.
+           DISPLAY "TRANSACTIONS DELETED  : " DELETE-COUNT.
+           DISPLAY "TRANSACTIONS REJECTED : " REJECT-COUNT.
+
+      * READS A TRANSACTION RECORD
+       300-READ-TRANSACTION.
+           READ TRANS-FILE AT END MOVE "Y" TO EOF-FLAG.
+
+      * DISPATCHES THE TRANSACTION TO ITS ADD/CHANGE/DELETE PARAGRAPH
+       301-APPLY-TRANSACTION.
+           EVALUATE TRANS-CODE
+               WHEN "A"
+                   PERFORM 310-ADD-RECORD
+               WHEN "C"
+                   PERFORM 320-CHANGE-RECORD
+               WHEN "D"
+                   PERFORM 330-DELETE-RECORD
+               WHEN OTHER
+                   DISPLAY "INVALID TRANSACTION CODE '" TRANS-CODE
+                       "' FOR " TRANS-INVENTORY-ID
+                   ADD 1 TO REJECT-COUNT
+           END-EVALUATE.
+
+      * ADDS A NEW INVENTORY RECORD
+       310-ADD-RECORD.
+           MOVE TRANS-INVENTORY-RECORD TO INVENTORY-RECORD-OUT.
+           WRITE INVENTORY-RECORD-OUT
+           INVALID KEY
+               DISPLAY "ADD FAILED FOR " TRANS-INVENTORY-ID
+                   " STATUS FILED IS " STATUS-FILED
+               ADD 1 TO REJECT-COUNT
+           NOT INVALID KEY
+               ADD 1 TO ADD-COUNT
+           END-WRITE.
+
+      * CHANGES THE VENDOR/DESCRIPTION ON AN EXISTING RECORD
+       320-CHANGE-RECORD.
+           MOVE TRANS-INVENTORY-ID TO INVENTORY-ID-OUT.
+           READ INDEXED-INVENT-FILE
+           INVALID KEY
+               DISPLAY "CHANGE FAILED - ID NOT FOUND - "
+                   TRANS-INVENTORY-ID
+               ADD 1 TO REJECT-COUNT
+           NOT INVALID KEY
+               MOVE TRANS-INVENTORY-RECORD TO INVENTORY-RECORD-OUT
+               REWRITE INVENTORY-RECORD-OUT
+               INVALID KEY
+                   DISPLAY "CHANGE FAILED FOR " TRANS-INVENTORY-ID
+                       " STATUS FILED IS " STATUS-FILED
+                   ADD 1 TO REJECT-COUNT
+               NOT INVALID KEY
+                   ADD 1 TO CHANGE-COUNT
+               END-REWRITE
+           END-READ.
+
+      * REMOVES AN EXISTING INVENTORY RECORD
+       330-DELETE-RECORD.
+           MOVE TRANS-INVENTORY-ID TO INVENTORY-ID-OUT.
+           READ INDEXED-INVENT-FILE
+           INVALID KEY
+               DISPLAY "DELETE FAILED - ID NOT FOUND - "
+                   TRANS-INVENTORY-ID
+               ADD 1 TO REJECT-COUNT
+           NOT INVALID KEY
+               DELETE INDEXED-INVENT-FILE
+               INVALID KEY
+                   DISPLAY "DELETE FAILED FOR " TRANS-INVENTORY-ID
+                       " STATUS FILED IS " STATUS-FILED
+                   ADD 1 TO REJECT-COUNT
+               NOT INVALID KEY
+                   ADD 1 TO DELETE-COUNT
+               END-DELETE
+           END-READ.
+
+       END PROGRAM LAB09B.
