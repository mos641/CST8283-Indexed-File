@@ -0,0 +1,99 @@
+      ******************************************************************
+      * Author: Mostapha A
+      * Purpose: Report inventory grouped by vendor, walking the
+      *          indexed file via the VENDOR-NAME-OUT alternate key.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAB09C.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *        INDEXED FILE BUILT BY LAB09 - READ BY VENDOR ALTERNATE KEY
+               SELECT INDEXED-INVENT-FILE
+                   ASSIGN TO "../INDEXED-INVENT.TXT"
+                       ORGANIZATION IS INDEXED
+                           ACCESS MODE IS SEQUENTIAL
+                               RECORD KEY IS INVENTORY-ID-OUT
+                                  ALTERNATE KEY IS VENDOR-NAME-OUT
+                                      WITH DUPLICATES
+                                          FILE STATUS IS STATUS-FILED.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INDEXED-INVENT-FILE.
+       01 INVENTORY-RECORD-OUT.
+           05 INVENTORY-ID-OUT PIC X(9).
+           05 VENDOR-NAME-OUT PIC X(20).
+           05 INVENTORY-DESCRIPTION-OUT PIC X(40).
+           05 QUANTITY-ON-HAND-OUT PIC 9(5).
+           05 UNIT-COST-OUT PIC 9(5)V99.
+           05 REORDER-POINT-OUT PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01 CONTROL-FIELDS.
+      *    END OF FILE FLAG
+           05 EOF-FLAG PIC A VALUE "N".
+      *    STORES STATUS OF INDEXED FILE I/O
+           05 STATUS-FILED PIC X(2).
+      *    VENDOR BREAK FIELD - CHANGES WHEN THE VENDOR GROUP CHANGES
+           05 PRIOR-VENDOR PIC X(20) VALUE SPACES.
+      *    PER-VENDOR AND GRAND TOTAL ITEM COUNTS
+           05 VENDOR-COUNT PIC 9(5) VALUE ZERO.
+           05 GRAND-TOTAL PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       100-REPORT-VENDOR-SUMMARY.
+           PERFORM 201-INITIALIZE
+           PERFORM 202-PROCESS-RECORDS UNTIL EOF-FLAG = "Y".
+           PERFORM 203-TERMINATE.
+           STOP RUN.
+
+      * OPEN THE INDEXED FILE AND START SEQUENTIAL ACCESS BY VENDOR
+       201-INITIALIZE.
+           OPEN INPUT INDEXED-INVENT-FILE.
+           DISPLAY "VENDOR SUMMARY REPORT".
+           MOVE LOW-VALUES TO VENDOR-NAME-OUT.
+           START INDEXED-INVENT-FILE
+               KEY IS NOT LESS THAN VENDOR-NAME-OUT
+               INVALID KEY
+                   MOVE "Y" TO EOF-FLAG
+           END-START.
+           IF EOF-FLAG NOT EQUAL TO "Y"
+               PERFORM 300-READ-BY-VENDOR
+           END-IF.
+
+      * DETECTS A VENDOR BREAK AND PRINTS EACH DETAIL LINE
+       202-PROCESS-RECORDS.
+           IF VENDOR-NAME-OUT NOT EQUAL TO PRIOR-VENDOR
+               PERFORM 320-PRINT-VENDOR-TOTAL
+               MOVE VENDOR-NAME-OUT TO PRIOR-VENDOR
+               DISPLAY " "
+               DISPLAY "VENDOR: " VENDOR-NAME-OUT
+           END-IF
+           DISPLAY "    " INVENTORY-ID-OUT " " INVENTORY-DESCRIPTION-OUT
+           ADD 1 TO VENDOR-COUNT
+           ADD 1 TO GRAND-TOTAL
+           PERFORM 300-READ-BY-VENDOR.
+
+      * PRINTS THE LAST VENDOR TOTAL AND GRAND TOTAL, CLOSES THE FILE
+       203-TERMINATE.
+           PERFORM 320-PRINT-VENDOR-TOTAL.
+           DISPLAY " ".
+           DISPLAY "GRAND TOTAL ITEMS: " GRAND-TOTAL.
+           CLOSE INDEXED-INVENT-FILE.
+
+      * READS THE NEXT RECORD IN VENDOR-NAME-OUT ORDER
+       300-READ-BY-VENDOR.
+           READ INDEXED-INVENT-FILE NEXT RECORD
+           AT END
+               MOVE "Y" TO EOF-FLAG.
+
+      * PRINTS THE ITEM COUNT FOR THE VENDOR GROUP JUST FINISHED
+       320-PRINT-VENDOR-TOTAL.
+           IF VENDOR-COUNT NOT EQUAL TO ZERO
+               DISPLAY "    ITEMS FOR " PRIOR-VENDOR ": "
+                   VENDOR-COUNT
+               MOVE ZERO TO VENDOR-COUNT
+           END-IF.
+
+       END PROGRAM LAB09C.
